@@ -7,6 +7,7 @@
        WORKING-STORAGE SECTION.
        01   GREETING PIC X(10) VALUE 'Hello'.
        01   SUBJECT  PIC X(10) VALUE SPACES.
+       01   CHECK-FAILED PIC X(01) VALUE 'N'.
       *------------------------
        PROCEDURE DIVISION.
            MOVE 'Cobol' TO SUBJECT.
@@ -16,9 +17,31 @@
       * prefixed with the 'FUNCTION' keyword
            MOVE FUNCTION UPPER-CASE(SUBJECT) TO SUBJECT.
            PERFORM PRINT-GREETING.
+           IF SUBJECT IS NOT EQUAL TO 'COBOL' THEN
+               DISPLAY 'FAIL: FUNCTION UPPER-CASE expected COBOL got '
+                     , SUBJECT
+               MOVE 'Y' TO CHECK-FAILED
+           END-IF.
 
            MOVE FUNCTION LOWER-CASE(SUBJECT) TO SUBJECT.
            PERFORM PRINT-GREETING.
+           IF SUBJECT IS NOT EQUAL TO 'cobol' THEN
+               DISPLAY 'FAIL: FUNCTION LOWER-CASE expected cobol got '
+                     , SUBJECT
+               MOVE 'Y' TO CHECK-FAILED
+           END-IF.
+
+      * This program doubles as the first smoke test run against a
+      * newly stood up GnuCOBOL environment or a compiler upgrade, so
+      * a broken intrinsic function must fail the run, not just get
+      * eyeballed on the console.
+           IF CHECK-FAILED IS EQUAL TO 'Y' THEN
+               DISPLAY 'HELLO: FAIL - intrinsic function check failed'
+               MOVE 1 TO RETURN-CODE
+           ELSE
+               DISPLAY 'HELLO: PASS'
+               MOVE 0 TO RETURN-CODE
+           END-IF.
 
            STOP RUN.
 
