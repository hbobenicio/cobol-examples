@@ -0,0 +1,181 @@
+      *------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REDIS-KEYCOUNT.
+      * AUTHOR is deprecated in GnuCOBOL
+      *------------------------
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY REDISREC.
+       COPY POSIXREC.
+       01  RC            PIC S9(8)  BINARY.
+       01  CONFIG-ENV.
+         02  ENV-HOST    PIC X(50)  VALUE SPACES.
+         02  ENV-PORT    PIC X(05)  VALUE SPACES.
+       01  KEY-COUNT-RAW PIC X(20) VALUE SPACES.
+       01  KEY-COUNT-TXT PIC X(19) VALUE SPACES.
+      *------------------------
+       PROCEDURE DIVISION.
+           PERFORM REDIS-LOAD-CONFIG.
+           PERFORM REDIS-BUILD-COMMAND.
+           PERFORM FFI-POSIX-INIT.
+           PERFORM REDIS-CONNECT.
+           PERFORM REDIS-SEND-COMMAND.
+           PERFORM FFI-POSIX-CLOSE.
+           STOP RUN.
+
+      * Same REDIS_HOST/REDIS_PORT override convention as
+      * redis-client, so this runs against dev/staging/prod without
+      * a rebuild.
+       REDIS-LOAD-CONFIG.
+           ACCEPT ENV-HOST FROM ENVIRONMENT 'REDIS_HOST'.
+           IF ENV-HOST IS NOT EQUAL TO SPACES THEN
+               MOVE ENV-HOST TO HOST IN REDIS
+               MOVE FUNCTION LENGTH(FUNCTION TRIM(ENV-HOST))
+                 TO HOST-LEN IN REDIS
+           END-IF.
+
+           ACCEPT ENV-PORT FROM ENVIRONMENT 'REDIS_PORT'.
+           IF FUNCTION TRIM(ENV-PORT) IS NOT EQUAL TO SPACES
+               AND FUNCTION TRIM(ENV-PORT) IS NUMERIC THEN
+               MOVE FUNCTION TRIM(ENV-PORT) TO PORT IN REDIS
+           END-IF.
+
+           DISPLAY '[INFO] redis-keycount: config host=', HOST IN REDIS
+                 , ' port=', PORT IN REDIS
+                 .
+
+      * Key-count report: always sends DBSIZE, no arbitrary command
+      * parameter, so an operator can't accidentally run something else
+      * against the connectivity tool meant for a quick count.
+       REDIS-BUILD-COMMAND.
+           MOVE 6 TO COMMAND-LEN IN REDIS.
+           STRING 'DBSIZE' DELIMITED BY SIZE
+                  x'0D'     DELIMITED BY SIZE
+                  x'0A'     DELIMITED BY SIZE
+             INTO COMMAND IN REDIS.
+           ADD 2 TO COMMAND-LEN IN REDIS.
+
+           DISPLAY '[INFO] redis-keycount: command=DBSIZE'.
+
+       FFI-POSIX-INIT.
+           CALL 'ffi_posix_af_inet'     RETURNING AF-INET     IN POSIX.
+           CALL 'ffi_posix_sock_stream' RETURNING SOCK-STREAM IN POSIX.
+
+       REDIS-CONNECT.
+           DISPLAY '[INFO] Creating TCP Socket...'
+           PERFORM FFI-POSIX-SOCKET.
+           DISPLAY '[INFO] Socket created successfully. fd='
+                 , SOCK IN REDIS
+                 .
+
+           DISPLAY '[INFO] Connecting to Redis Server... '
+                 , 'host=', HOST IN REDIS
+                 , 'port=', PORT IN REDIS
+                 .
+           PERFORM FFI-POSIX-CONNECT.
+           DISPLAY '[INFO] Successfully connected. fd=', SOCK IN REDIS.
+
+       REDIS-SEND-COMMAND.
+           DISPLAY '[INFO] redis-keycount: Sending command: '
+                 , COMMAND IN REDIS (1: COMMAND-LEN IN REDIS)
+                 .
+           PERFORM FFI-POSIX-SEND.
+           PERFORM FFI-POSIX-RECV.
+           PERFORM REDIS-PARSE-REPLY.
+
+      * DBSIZE answers with a RESP integer reply (':<n>\r\n'), not a
+      * status or error line, so that prefix is the success case
+      * here - pull the digits out and display the actual count
+      * instead of falling through to WHEN OTHER as "unrecognized".
+       REDIS-PARSE-REPLY.
+           EVALUATE RESP IN REDIS (1:1)
+               WHEN ':'
+                   UNSTRING RESP IN REDIS DELIMITED BY x'0D'
+                       INTO KEY-COUNT-RAW
+                   END-UNSTRING
+                   MOVE KEY-COUNT-RAW(2:19) TO KEY-COUNT-TXT
+                   DISPLAY '[INFO] redis-keycount: key count='
+                         , FUNCTION TRIM(KEY-COUNT-TXT)
+                   MOVE 0 TO RETURN-CODE
+               WHEN '-'
+                   DISPLAY '[INFO] redis-keycount: reply is an error: '
+                         , RESP IN REDIS
+                   MOVE 1 TO RETURN-CODE
+               WHEN OTHER
+                   DISPLAY '[INFO] redis-keycount: unrecognized reply: '
+                         , RESP IN REDIS
+                   MOVE 2 TO RETURN-CODE
+           END-EVALUATE.
+
+       FFI-POSIX-SOCKET.
+           CALL 'socket' USING
+               BY VALUE AF-INET IN POSIX
+               BY VALUE SOCK-STREAM IN POSIX
+               BY VALUE 0
+               RETURNING SOCK IN REDIS
+           END-CALL.
+           IF SOCK IN REDIS IS EQUAL TO -1 THEN
+               CALL 'ffi_posix_errno' RETURNING ERRNO IN POSIX
+               DISPLAY 'error: call=socket code=', ERRNO IN POSIX
+               MOVE ERRNO IN POSIX TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+       FFI-POSIX-CONNECT.
+           CALL 'ffi_posix_connect' USING
+               BY VALUE SOCK IN REDIS
+               BY CONTENT HOST IN REDIS
+               BY VALUE HOST-LEN IN REDIS
+               BY VALUE PORT IN REDIS
+               RETURNING RC
+           END-CALL.
+           IF RC IS EQUAL TO -1 THEN
+               CALL 'ffi_posix_errno' RETURNING ERRNO IN POSIX
+               DISPLAY 'error: connect failed. errno=', ERRNO IN POSIX
+               MOVE ERRNO IN POSIX TO RETURN-CODE
+               PERFORM FFI-POSIX-CLOSE
+               STOP RUN
+           END-IF.
+
+       FFI-POSIX-SEND.
+           CALL 'ffi_posix_send' USING
+               BY VALUE SOCK IN REDIS
+               BY CONTENT COMMAND IN REDIS
+               BY VALUE COMMAND-LEN IN REDIS
+               RETURNING RC
+           END-CALL.
+           IF RC IS EQUAL TO -1 THEN
+               CALL 'ffi_posix_errno' RETURNING ERRNO IN POSIX
+               DISPLAY 'error: send failed. errno=', ERRNO IN POSIX
+               MOVE ERRNO IN POSIX TO RETURN-CODE
+               PERFORM FFI-POSIX-CLOSE
+               STOP RUN
+           END-IF.
+           DISPLAY '[DEBUG] send success. rc=', RC
+                 , '(bytes sent)'
+                 .
+
+       FFI-POSIX-RECV.
+           DISPLAY '[DEBUG] recv: reading response...'
+           CALL 'ffi_posix_recv' USING
+               BY VALUE SOCK IN REDIS
+               BY REFERENCE ADDRESS OF RESP IN REDIS
+               BY VALUE LENGTH OF RESP IN REDIS
+               RETURNING RC
+           END-CALL.
+           IF RC IS EQUAL TO -1 THEN
+               CALL 'ffi_posix_errno' RETURNING ERRNO IN POSIX
+               DISPLAY 'error: recv failed. errno=', ERRNO IN POSIX
+               MOVE ERRNO IN POSIX TO RETURN-CODE
+               PERFORM FFI-POSIX-CLOSE
+               STOP RUN
+           END-IF.
+           DISPLAY '[DEBUG] recv success.'
+                 , ' rc=', RC
+                 , ' resp=', RESP IN REDIS
+                 .
+
+       FFI-POSIX-CLOSE.
+           CALL 'close' USING
+               BY VALUE SOCK IN REDIS
+           END-CALL.
