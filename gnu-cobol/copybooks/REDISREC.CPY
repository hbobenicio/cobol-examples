@@ -0,0 +1,13 @@
+      *------------------------
+      * Shared Redis connection/command record, COPYed by
+      * redis-client and its sibling Redis utilities so they don't
+      * each hand-copy and slowly drift on these field definitions.
+      *------------------------
+       01  REDIS.
+         02  HOST        PIC X(50)  VALUE '127.0.0.1'.
+         02  HOST-LEN    PIC 9(2)   VALUE 9.
+         02  PORT        PIC 9(4)   BINARY VALUE 6379.
+         02  SOCK        PIC S9(8)  BINARY VALUE ZEROES.
+         02  COMMAND     PIC X(100) VALUE ' '.
+         02  COMMAND-LEN PIC S9(8)  BINARY VALUE ZEROES.
+         02  RESP        PIC X(100) VALUE ' '.
