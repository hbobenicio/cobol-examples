@@ -0,0 +1,9 @@
+      *------------------------
+      * Shared POSIX/FFI scratch record, COPYed alongside REDISREC
+      * by redis-client and its sibling Redis utilities.
+      *------------------------
+       01  POSIX.
+         02  ERRNO       PIC S9(8)  BINARY.
+         02  STRERROR    PIC X(50)  VALUE SPACES.
+         02  AF-INET     PIC S9(8)  BINARY.
+         02  SOCK-STREAM PIC S9(8)  BINARY.
