@@ -1,31 +1,210 @@
       *------------------------
        IDENTIFICATION DIVISION.
        PROGRAM-ID. REDIS-CLIENT.
-      * AUTHOR is deprecated in GnuCOBOL 
+      * AUTHOR is deprecated in GnuCOBOL
       * AUTHOR. HBOBENICIO.
+      *------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-LOG ASSIGN TO 'REDISCHK.LOG'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-AUDIT-LOG.
       *------------------------
        DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-LOG.
+       01  AUDIT-LOG-RECORD   PIC X(320).
+      *------------------------
        WORKING-STORAGE SECTION.
-       01  REDIS.
-         02  HOST        PIC X(10)  VALUE '127.0.0.1'.
-         02  HOST-LEN    PIC 9(2)   VALUE 9.
-         02  PORT        PIC 9(4)   BINARY VALUE 6379.
-         02  SOCK        PIC S9(8)  BINARY VALUE ZEROES.
-         02  COMMAND     PIC X(100) VALUE ' '.
-         02  RESP        PIC X(100) VALUE ' '.
-       01  POSIX.
-         02  ERRNO       PIC S9(8)  BINARY.
-         02  STRERROR    PIC X(50)  VALUE SPACES.
-         02  AF-INET     PIC S9(8)  BINARY.
-         02  SOCK-STREAM PIC S9(8)  BINARY.
+       COPY REDISREC.
+       COPY POSIXREC.
+       01  FS-AUDIT-LOG  PIC X(02) VALUE SPACES.
        01  RC            PIC S9(8)  BINARY.
+       01  CONFIG-ENV.
+         02  ENV-HOST    PIC X(50)  VALUE SPACES.
+         02  ENV-PORT    PIC X(05)  VALUE SPACES.
+       01  CLI-ARGS.
+         02  ARG-COMMAND     PIC X(90)  VALUE SPACES.
+         02  ARG-COMMAND-RAW PIC X(200) VALUE SPACES.
+       01  REDIS-RETRY.
+         02  RETRY-COUNT PIC 9(02) BINARY VALUE ZERO.
+         02  RETRY-MAX   PIC 9(02) BINARY VALUE 3.
+         02  RETRY-OK    PIC X(01) VALUE 'N'.
+       01  REDIS-AUDIT.
+         02  AUDIT-TIMESTAMP   PIC X(26) VALUE SPACES.
+         02  AUDIT-RESPONSE    PIC X(100) VALUE SPACES.
+         02  AUDIT-PORT-DISP   PIC 9(05) VALUE ZERO.
+         02  AUDIT-RC-DISP     PIC -(8)9 VALUE ZERO.
+       01  RESP-TRUNCATED       PIC X(01) VALUE 'N'.
+      * Drives the multi-host cluster sweep. When REDIS_HOSTS is set
+      * the program loops connect/ping/close across every host:port
+      * pair instead of the single HOST/PORT in REDIS, and prints
+      * a one-line summary table at the end.
+       01  SWEEP.
+         02  SWEEP-MODE    PIC X(01) VALUE 'N'.
+         02  SWEEP-ANY-FAIL PIC X(01) VALUE 'N'.
+         02  SWEEP-RAW     PIC X(600) VALUE SPACES.
+         02  SWEEP-COUNT   PIC 9(02) VALUE ZERO.
+         02  SWEEP-IDX     PIC 9(02) VALUE ZERO.
+         02  SWEEP-PTR     PIC 9(03) VALUE 1.
+         02  SWEEP-ENTRY-TXT PIC X(60) VALUE SPACES.
+         02  SWEEP-TABLE OCCURS 10 TIMES.
+           03  SWEEP-HOST    PIC X(50) VALUE SPACES.
+           03  SWEEP-PORT    PIC 9(04) VALUE ZERO.
+           03  SWEEP-RESULT  PIC X(04) VALUE SPACES.
+           03  SWEEP-ELAPSED PIC 9(04) VALUE ZERO.
+      * Elapsed time is measured in total seconds-of-day (HH*3600 +
+      * MM*60 + SS) rather than just the seconds-of-minute digits, so
+      * a host whose connect/retry/send/recv spans a minute boundary
+      * still gets a sane elapsed value.
+       01  SWEEP-TIME.
+         02  SWEEP-START-HH   PIC 9(02) VALUE ZERO.
+         02  SWEEP-START-MM   PIC 9(02) VALUE ZERO.
+         02  SWEEP-START-SS   PIC 9(02) VALUE ZERO.
+         02  SWEEP-START-TOTAL PIC 9(05) VALUE ZERO.
+         02  SWEEP-END-HH     PIC 9(02) VALUE ZERO.
+         02  SWEEP-END-MM     PIC 9(02) VALUE ZERO.
+         02  SWEEP-END-SS     PIC 9(02) VALUE ZERO.
+         02  SWEEP-END-TOTAL  PIC 9(05) VALUE ZERO.
+      * Display-only, fixed-width column for the summary table below -
+      * SWEEP-HOST itself is PIC X(50), wider than the original
+      * PIC X(10), to hold longer hostnames, which is too wide to
+      * print untrimmed and still line up under the "HOST" header.
+       01  SWEEP-HOST-DISP    PIC X(16) VALUE SPACES.
       *------------------------
        PROCEDURE DIVISION.
+           PERFORM REDIS-OPEN-AUDIT-LOG.
+           PERFORM REDIS-LOAD-CONFIG.
+           PERFORM REDIS-LOAD-COMMAND.
            PERFORM FFI-POSIX-INIT.
-           PERFORM REDIS-CONNECT.
-           PERFORM REDIS-PING.
+           IF SWEEP-MODE IN SWEEP IS EQUAL TO 'Y' THEN
+               PERFORM REDIS-SWEEP-RUN
+           ELSE
+               PERFORM REDIS-CONNECT
+               PERFORM REDIS-SEND-COMMAND
+               PERFORM FFI-POSIX-CLOSE
+           END-IF.
+           CLOSE AUDIT-LOG.
            STOP RUN.
 
+      * REDISCHK.LOG may not exist yet on a freshly stood up box.
+      * OPEN EXTEND requires an existing file, so fall back to
+      * OPEN OUTPUT (which creates it) whenever that is the reason
+      * the EXTEND failed.
+       REDIS-OPEN-AUDIT-LOG.
+           OPEN EXTEND AUDIT-LOG.
+           IF FS-AUDIT-LOG IS EQUAL TO '35' THEN
+               OPEN OUTPUT AUDIT-LOG
+           END-IF.
+
+      * Lets ops repoint the same executable at dev/staging/prod
+      * by exporting REDIS_HOST/REDIS_PORT before the run, instead
+      * of editing and recompiling the WORKING-STORAGE defaults.
+      * REDIS_HOSTS (plural), when present, switches the whole run
+      * into cluster sweep mode: a comma separated list of
+      * host:port pairs, e.g. 'redis1:6379,redis2:6379,redis3:6379'.
+       REDIS-LOAD-CONFIG.
+           ACCEPT ENV-HOST FROM ENVIRONMENT 'REDIS_HOST'.
+           IF ENV-HOST IS NOT EQUAL TO SPACES THEN
+               MOVE ENV-HOST TO HOST IN REDIS
+               MOVE FUNCTION LENGTH(FUNCTION TRIM(ENV-HOST))
+                 TO HOST-LEN IN REDIS
+           END-IF.
+
+           ACCEPT ENV-PORT FROM ENVIRONMENT 'REDIS_PORT'.
+           IF FUNCTION TRIM(ENV-PORT) IS NOT EQUAL TO SPACES
+               AND FUNCTION TRIM(ENV-PORT) IS NUMERIC THEN
+               MOVE FUNCTION TRIM(ENV-PORT) TO PORT IN REDIS
+           END-IF.
+
+           ACCEPT SWEEP-RAW IN SWEEP FROM ENVIRONMENT 'REDIS_HOSTS'.
+           IF SWEEP-RAW IN SWEEP IS NOT EQUAL TO SPACES THEN
+               MOVE 'Y' TO SWEEP-MODE IN SWEEP
+               PERFORM REDIS-PARSE-HOSTS
+           ELSE
+               DISPLAY '[INFO] redis: config host=', HOST IN REDIS
+                     , ' port=', PORT IN REDIS
+           END-IF.
+
+      * Splits REDIS_HOSTS ('host:port,host:port,...') into the
+      * SWEEP-TABLE. Driven by PERFORM ... UNTIL rather than an
+      * inline loop body, walking the string with UNSTRING and a
+      * moving pointer.
+       REDIS-PARSE-HOSTS.
+           MOVE 1 TO SWEEP-PTR.
+           PERFORM REDIS-PARSE-HOSTS-ENTRY
+               UNTIL SWEEP-PTR > FUNCTION LENGTH(
+                     FUNCTION TRIM(SWEEP-RAW))
+                  OR SWEEP-COUNT IS EQUAL TO 10.
+           DISPLAY '[INFO] redis: sweep mode, hosts=', SWEEP-COUNT.
+      * SWEEP-TABLE OCCURS 10 TIMES, so anything past the 10th
+      * host:port pair was left unparsed above - flag that instead of
+      * quietly running the sweep short, same as the truncation guard
+      * on RESP/COMMAND.
+           IF SWEEP-COUNT IS EQUAL TO 10
+              AND SWEEP-PTR IS LESS THAN OR EQUAL TO FUNCTION LENGTH(
+                    FUNCTION TRIM(SWEEP-RAW)) THEN
+               PERFORM REDIS-WARN-HOSTS-TRUNCATED
+           END-IF.
+
+       REDIS-WARN-HOSTS-TRUNCATED.
+           DISPLAY '[WARN] redis: REDIS_HOSTS has more than 10 '
+                 , 'entries, extra hosts ignored'
+                 .
+           MOVE FUNCTION CURRENT-DATE TO AUDIT-TIMESTAMP.
+           STRING AUDIT-TIMESTAMP DELIMITED BY SIZE
+                  ' REDIS_HOSTS has more than 10 entries, extra hosts '
+                                      DELIMITED BY SIZE
+                  'ignored'           DELIMITED BY SIZE
+             INTO AUDIT-LOG-RECORD
+           END-STRING.
+           WRITE AUDIT-LOG-RECORD.
+
+       REDIS-PARSE-HOSTS-ENTRY.
+           UNSTRING SWEEP-RAW DELIMITED BY ','
+               INTO SWEEP-ENTRY-TXT
+               WITH POINTER SWEEP-PTR
+           END-UNSTRING.
+           ADD 1 TO SWEEP-COUNT.
+           UNSTRING FUNCTION TRIM(SWEEP-ENTRY-TXT) DELIMITED BY ':'
+               INTO SWEEP-HOST(SWEEP-COUNT) SWEEP-PORT(SWEEP-COUNT)
+           END-UNSTRING.
+
+      * Takes the Redis command to run from the command line
+      * (e.g. 'GET mykey', 'EXISTS mykey'), defaulting to PING
+      * when none is given, so the same tool doubles as a quick
+      * connectivity check and an incident-response probe.
+      * ACCEPT ... FROM COMMAND-LINE silently truncates to the
+      * receiving field's size with no error or indication, so accept
+      * into a larger staging field first and flag it here if the
+      * real command-line text won't fit in ARG-COMMAND - otherwise a
+      * long command (e.g. a SET with a long value) is quietly cut
+      * down before it's ever sent to Redis.
+       REDIS-LOAD-COMMAND.
+           ACCEPT ARG-COMMAND-RAW FROM COMMAND-LINE.
+           IF FUNCTION LENGTH(FUNCTION TRIM(ARG-COMMAND-RAW))
+                 IS GREATER THAN LENGTH OF ARG-COMMAND THEN
+               DISPLAY '[WARN] redis: command-line command exceeds '
+                     , LENGTH OF ARG-COMMAND, ' characters, truncated'
+           END-IF.
+           MOVE ARG-COMMAND-RAW TO ARG-COMMAND.
+           IF ARG-COMMAND IS EQUAL TO SPACES THEN
+               MOVE 'PING' TO ARG-COMMAND
+           END-IF.
+           PERFORM REDIS-BUILD-COMMAND.
+
+       REDIS-BUILD-COMMAND.
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(ARG-COMMAND))
+             TO COMMAND-LEN IN REDIS.
+           STRING FUNCTION TRIM(ARG-COMMAND) DELIMITED BY SIZE
+                  x'0D'                      DELIMITED BY SIZE
+                  x'0A'                      DELIMITED BY SIZE
+             INTO COMMAND IN REDIS.
+           ADD 2 TO COMMAND-LEN IN REDIS.
+
+           DISPLAY '[INFO] redis: command=', FUNCTION TRIM(ARG-COMMAND).
+
       * Initializes the FFI for Posix stuff
       * TODO test to define it like this
       * 01 EXT-ITEM1          PIC 99 EXTERNAL.
@@ -34,8 +213,24 @@
            CALL 'ffi_posix_sock_stream' RETURNING SOCK-STREAM IN POSIX.
 
        REDIS-CONNECT.
+      * RESP is shared WORKING-STORAGE reused across every host in a
+      * sweep, so clear it before this host's first attempt - a
+      * connect failure writes an audit line before any send/recv
+      * runs, and it must not report the previous host's reply text.
+           MOVE SPACES TO RESP IN REDIS.
            DISPLAY '[INFO] Creating TCP Socket...'
            PERFORM FFI-POSIX-SOCKET.
+      * In sweep mode FFI-POSIX-SOCKET reports the failure and
+      * returns instead of STOP RUN, so check for it here too -
+      * otherwise this host would go on to run RETRY-MAX connect
+      * attempts (with backoff) against an invalid fd, and the audit
+      * line would record a bogus "connect failed" errno instead of
+      * the real socket() failure.
+           IF SOCK IN REDIS IS EQUAL TO -1 THEN
+               MOVE 'N' TO RETRY-OK IN REDIS-RETRY
+               PERFORM REDIS-WRITE-AUDIT
+               EXIT PARAGRAPH
+           END-IF.
            DISPLAY '[INFO] Socket created successfully. fd='
                  , SOCK IN REDIS
                  .
@@ -44,22 +239,210 @@
                  , 'host=', HOST IN REDIS
                  , 'port=', PORT IN REDIS
                  .
+           PERFORM REDIS-CONNECT-WITH-RETRY.
+           IF RETRY-OK IS EQUAL TO 'Y' THEN
+               DISPLAY '[INFO] Successfully connected. fd='
+                     , SOCK IN REDIS
+           END-IF.
+
+      * Redis can refuse connections for a second or two while a
+      * node is mid-failover. Rather than abort the whole nightly
+      * batch chain on a one-off blip, retry a few times with a
+      * short, increasing delay before finally giving up.
+       REDIS-CONNECT-WITH-RETRY.
+           MOVE ZERO TO RETRY-COUNT.
+           MOVE 'N'  TO RETRY-OK    IN REDIS-RETRY.
+           PERFORM REDIS-CONNECT-RETRY-STEP
+               WITH TEST AFTER
+               UNTIL RETRY-OK IS EQUAL TO 'Y'
+                  OR RETRY-COUNT IS EQUAL TO RETRY-MAX.
+           IF RETRY-OK IS NOT EQUAL TO 'Y' THEN
+               DISPLAY 'error: connect failed after '
+                     , RETRY-MAX, ' attempts. errno='
+                     , ERRNO IN POSIX
+               MOVE ERRNO IN POSIX TO RETURN-CODE
+               PERFORM REDIS-WRITE-AUDIT
+               PERFORM FFI-POSIX-CLOSE
+               IF SWEEP-MODE IN SWEEP IS NOT EQUAL TO 'Y' THEN
+                   STOP RUN
+               END-IF
+           END-IF.
+
+      * WITH TEST AFTER so every attempt (including the last one
+      * allowed by RETRY-MAX) runs and has its RC checked before the
+      * loop can exit - a TEST BEFORE loop would bump RETRY-COUNT to
+      * RETRY-MAX, fire one more connect attempt, and exit on the
+      * count without ever looking at that attempt's result.
+       REDIS-CONNECT-RETRY-STEP.
+           ADD 1 TO RETRY-COUNT.
+           IF RETRY-COUNT IS GREATER THAN 1 THEN
+               DISPLAY '[WARN] redis: connect attempt '
+                     , RETRY-COUNT, ' - retrying'
+               CALL 'C$SLEEP' USING RETRY-COUNT
+           END-IF.
            PERFORM FFI-POSIX-CONNECT.
-           DISPLAY '[INFO] Successfully connected. fd=', SOCK IN REDIS.
+           IF RC IS EQUAL TO -1 THEN
+               DISPLAY '[WARN] redis: connect attempt '
+                     , RETRY-COUNT, ' failed, errno='
+                     , ERRNO IN POSIX
+           ELSE
+               MOVE 'Y' TO RETRY-OK
+           END-IF.
 
-       REDIS-PING.
-           DISPLAY '[INFO] redis: Sending PING command'
-           STRING 'PING' DELIMITED BY 4
-                  x'0D'  DELIMITED BY 1
-                  x'0A'  DELIMITED BY 1
-             INTO COMMAND IN REDIS.
+      * FFI-POSIX-SEND and FFI-POSIX-RECV already write their own
+      * audit line and close the socket when they fail, so bail out
+      * here on either one's failure instead of calling the next
+      * step (which would run against an already-closed socket) or
+      * re-parsing/re-auditing whatever stale bytes are left in RESP.
+       REDIS-SEND-COMMAND.
+           DISPLAY '[INFO] redis: Sending command: '
+                 , COMMAND IN REDIS (1: COMMAND-LEN IN REDIS)
+                 .
            PERFORM FFI-POSIX-SEND.
+           IF RC IS EQUAL TO -1 THEN
+               EXIT PARAGRAPH
+           END-IF.
            PERFORM FFI-POSIX-RECV.
-           DISPLAY '[INFO] redis: Ping success. resp=TODO'.
-       
+           IF RC IS EQUAL TO -1 THEN
+               EXIT PARAGRAPH
+           END-IF.
+           PERFORM REDIS-PARSE-REPLY.
+           PERFORM REDIS-WRITE-AUDIT.
+
+      * Looks at the RESP type prefix byte and classifies the
+      * reply as a status, error or timeout, setting RETURN-CODE
+      * so callers (cron / job scheduler) can branch on it.
+       REDIS-PARSE-REPLY.
+           EVALUATE RESP IN REDIS (1:1)
+               WHEN '+'
+                   DISPLAY '[INFO] redis: reply is a status: '
+                         , RESP IN REDIS
+                   MOVE 0 TO RETURN-CODE
+               WHEN '-'
+                   DISPLAY '[INFO] redis: reply is an error: '
+                         , RESP IN REDIS
+                   MOVE 1 TO RETURN-CODE
+               WHEN OTHER
+                   DISPLAY '[INFO] redis: reply is unrecognized: '
+                         , RESP IN REDIS
+                   MOVE 2 TO RETURN-CODE
+           END-EVALUATE.
+           IF RESP-TRUNCATED IS EQUAL TO 'Y' THEN
+               DISPLAY '[WARN] redis: reply was truncated, buffer too '
+                     , 'small'
+               MOVE 3 TO RETURN-CODE
+           END-IF.
+
+      * Appends one line (timestamp, host, port, command, response,
+      * final RC) to REDISCHK.LOG so there is a real record to point
+      * to when an auditor or an incident review asks whether Redis
+      * was actually reachable at a given time.
+      * RESP still carries its own RESP-protocol x'0D'/x'0A'
+      * terminator (e.g. '+PONG' + CR LF) - a LINE SEQUENTIAL record
+      * can't hold an embedded CR/LF, so blank those out before they
+      * ever reach AUDIT-LOG-RECORD instead of failing the WRITE below
+      * on every reply that actually came back from Redis.
+       REDIS-WRITE-AUDIT.
+           MOVE FUNCTION CURRENT-DATE TO AUDIT-TIMESTAMP.
+           MOVE RESP IN REDIS TO AUDIT-RESPONSE.
+           INSPECT AUDIT-RESPONSE REPLACING ALL x'0D' BY SPACE
+                                           ALL x'0A' BY SPACE.
+           MOVE PORT IN REDIS TO AUDIT-PORT-DISP.
+           MOVE RETURN-CODE TO AUDIT-RC-DISP.
+           STRING AUDIT-TIMESTAMP            DELIMITED BY SIZE
+                  ' host='                    DELIMITED BY SIZE
+                  FUNCTION TRIM(HOST IN REDIS) DELIMITED BY SIZE
+                  ' port='                    DELIMITED BY SIZE
+                  AUDIT-PORT-DISP             DELIMITED BY SIZE
+                  ' cmd='                     DELIMITED BY SIZE
+                  FUNCTION TRIM(ARG-COMMAND)  DELIMITED BY SIZE
+                  ' resp='                    DELIMITED BY SIZE
+                  FUNCTION TRIM(AUDIT-RESPONSE) DELIMITED BY SIZE
+                  ' rc='                      DELIMITED BY SIZE
+                  AUDIT-RC-DISP               DELIMITED BY SIZE
+             INTO AUDIT-LOG-RECORD.
+           WRITE AUDIT-LOG-RECORD.
+           IF FS-AUDIT-LOG IS NOT EQUAL TO '00' THEN
+               DISPLAY '[WARN] redis: audit log write failed, status='
+                     , FS-AUDIT-LOG
+           END-IF.
+
+      * Loops REDIS-CONNECT/REDIS-SEND-COMMAND/FFI-POSIX-CLOSE over
+      * every host:port pair in SWEEP-TABLE, then prints a one-line
+      * summary table instead of making the operator stitch together
+      * five separate console logs by hand.
+      * bin/rediskchk.sh exits with REDIS-CLIENT's own RETURN-CODE so
+      * its caller can alert on failure, so the overall sweep has to
+      * leave a real pass/fail RC behind too, not whatever the last
+      * host in SWEEP-TABLE happened to leave there.
+       REDIS-SWEEP-RUN.
+           MOVE 'N' TO SWEEP-ANY-FAIL IN SWEEP.
+           PERFORM REDIS-SWEEP-RUN-ONE
+               VARYING SWEEP-IDX FROM 1 BY 1
+               UNTIL SWEEP-IDX > SWEEP-COUNT IN SWEEP.
+           PERFORM REDIS-SWEEP-PRINT-SUMMARY.
+           IF SWEEP-ANY-FAIL IN SWEEP IS EQUAL TO 'Y' THEN
+               MOVE 1 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF.
+
+       REDIS-SWEEP-RUN-ONE.
+           MOVE SWEEP-HOST(SWEEP-IDX) TO HOST IN REDIS.
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(SWEEP-HOST(SWEEP-IDX)))
+             TO HOST-LEN IN REDIS.
+           MOVE SWEEP-PORT(SWEEP-IDX) TO PORT IN REDIS.
+           MOVE FUNCTION CURRENT-DATE(9:2)  TO SWEEP-START-HH.
+           MOVE FUNCTION CURRENT-DATE(11:2) TO SWEEP-START-MM.
+           MOVE FUNCTION CURRENT-DATE(13:2) TO SWEEP-START-SS.
+           COMPUTE SWEEP-START-TOTAL =
+               SWEEP-START-HH * 3600 + SWEEP-START-MM * 60
+                                      + SWEEP-START-SS.
+
+           MOVE 'PING' TO ARG-COMMAND.
+           PERFORM REDIS-BUILD-COMMAND.
+           PERFORM REDIS-CONNECT.
+           IF RETRY-OK IS EQUAL TO 'Y' THEN
+               PERFORM REDIS-SEND-COMMAND
+               IF RETURN-CODE IS EQUAL TO 0 THEN
+                   MOVE 'PONG' TO SWEEP-RESULT(SWEEP-IDX)
+               ELSE
+                   MOVE 'FAIL' TO SWEEP-RESULT(SWEEP-IDX)
+                   MOVE 'Y' TO SWEEP-ANY-FAIL IN SWEEP
+               END-IF
+           ELSE
+               MOVE 'FAIL' TO SWEEP-RESULT(SWEEP-IDX)
+               MOVE 'Y' TO SWEEP-ANY-FAIL IN SWEEP
+           END-IF.
+           PERFORM FFI-POSIX-CLOSE.
+
+           MOVE FUNCTION CURRENT-DATE(9:2)  TO SWEEP-END-HH.
+           MOVE FUNCTION CURRENT-DATE(11:2) TO SWEEP-END-MM.
+           MOVE FUNCTION CURRENT-DATE(13:2) TO SWEEP-END-SS.
+           COMPUTE SWEEP-END-TOTAL =
+               SWEEP-END-HH * 3600 + SWEEP-END-MM * 60
+                                    + SWEEP-END-SS.
+           COMPUTE SWEEP-ELAPSED(SWEEP-IDX) =
+               FUNCTION ABS(SWEEP-END-TOTAL - SWEEP-START-TOTAL).
+
+       REDIS-SWEEP-PRINT-SUMMARY.
+           DISPLAY '[INFO] redis: cluster sweep summary'.
+           DISPLAY 'HOST            PORT   STATUS  ELAPSED(s)'.
+           PERFORM REDIS-SWEEP-PRINT-ONE
+               VARYING SWEEP-IDX FROM 1 BY 1
+               UNTIL SWEEP-IDX > SWEEP-COUNT IN SWEEP.
+
+       REDIS-SWEEP-PRINT-ONE.
+           MOVE FUNCTION TRIM(SWEEP-HOST(SWEEP-IDX)) TO SWEEP-HOST-DISP.
+           DISPLAY SWEEP-HOST-DISP
+                 , SWEEP-PORT(SWEEP-IDX), '   '
+                 , SWEEP-RESULT(SWEEP-IDX), '    '
+                 , SWEEP-ELAPSED(SWEEP-IDX)
+                 .
+
        FFI-POSIX-SOCKET.
            CALL 'socket' USING
-               BY VALUE AF-INET IN POSIX 
+               BY VALUE AF-INET IN POSIX
                BY VALUE SOCK-STREAM IN POSIX
                BY VALUE 0
                RETURNING SOCK IN REDIS
@@ -71,10 +454,16 @@
       *             RETURNING POSIX-STRERROR
       *         END-CALL
                DISPLAY 'error: call=socket code=', ERRNO IN POSIX
-               MOVE ERRNO TO RETURN-CODE
-               STOP RUN
+               MOVE ERRNO IN POSIX TO RETURN-CODE
+               IF SWEEP-MODE IN SWEEP IS NOT EQUAL TO 'Y' THEN
+                   STOP RUN
+               END-IF
            END-IF.
 
+      * Only makes the connect() call and records RC/ERRNO. Retry
+      * policy and give-up/STOP RUN handling live in
+      * REDIS-CONNECT-WITH-RETRY so this paragraph can be called
+      * more than once per run.
        FFI-POSIX-CONNECT.
            CALL 'ffi_posix_connect' USING
                BY VALUE SOCK IN REDIS
@@ -83,32 +472,37 @@
                BY VALUE PORT IN REDIS
                RETURNING RC
            END-CALL.
-           IF RC IS EQUAL TO -1 THEN 
+           IF RC IS EQUAL TO -1 THEN
                CALL 'ffi_posix_errno' RETURNING ERRNO IN POSIX
-               DISPLAY 'error: connect failed. errno=', ERRNO
-               MOVE ERRNO TO RETURN-CODE
-               STOP RUN
            END-IF.
 
        FFI-POSIX-SEND.
            CALL 'ffi_posix_send' USING
                BY VALUE SOCK IN REDIS
                BY CONTENT COMMAND IN REDIS
-               BY VALUE 6
+               BY VALUE COMMAND-LEN IN REDIS
                RETURNING RC
            END-CALL.
            IF RC IS EQUAL TO -1 THEN
                CALL 'ffi_posix_errno' RETURNING ERRNO IN POSIX
-               DISPLAY 'error: send failed. errno=', ERRNO
-               MOVE ERRNO TO RETURN-CODE
+               DISPLAY 'error: send failed. errno=', ERRNO IN POSIX
+               MOVE ERRNO IN POSIX TO RETURN-CODE
+               PERFORM REDIS-WRITE-AUDIT
                PERFORM FFI-POSIX-CLOSE
-               STOP RUN
+               IF SWEEP-MODE IN SWEEP IS NOT EQUAL TO 'Y' THEN
+                   STOP RUN
+               END-IF
+           ELSE
+               DISPLAY '[DEBUG] send success. rc=', RC
+                     , '(bytes sent)'
            END-IF.
-           DISPLAY '[DEBUG] send success. rc=', RC
-                 , '(bytes sent)'
-                 .
 
+      * RC comes back as the number of bytes actually received.
+      * When it reaches the size of RESP, the buffer may have been
+      * too small to hold the whole reply, so flag it instead of
+      * quietly handing back a partial value.
        FFI-POSIX-RECV.
+           MOVE 'N' TO RESP-TRUNCATED.
            DISPLAY '[DEBUG] recv: reading response...'
            CALL 'ffi_posix_recv' USING
                BY VALUE SOCK IN REDIS
@@ -116,22 +510,37 @@
                BY VALUE LENGTH OF RESP IN REDIS
                RETURNING RC
            END-CALL.
-           DISPLAY '[DEBUG] recv:'
-                 , ' rc=', RC
-                 , ' resp=', RESP IN REDIS
-                 .
            IF RC IS EQUAL TO -1 THEN
                CALL 'ffi_posix_errno' RETURNING ERRNO IN POSIX
-               DISPLAY 'error: recv failed. errno=', ERRNO
-               MOVE ERRNO TO RETURN-CODE
-               STOP RUN
+               DISPLAY 'error: recv failed. errno=', ERRNO IN POSIX
+               MOVE ERRNO IN POSIX TO RETURN-CODE
+               PERFORM REDIS-WRITE-AUDIT
+               PERFORM FFI-POSIX-CLOSE
+               IF SWEEP-MODE IN SWEEP IS NOT EQUAL TO 'Y' THEN
+                   STOP RUN
+               END-IF
+           ELSE
+               IF RC IS GREATER THAN OR EQUAL TO
+                     LENGTH OF RESP IN REDIS THEN
+                   MOVE 'Y' TO RESP-TRUNCATED
+               END-IF
+               DISPLAY '[DEBUG] recv success.'
+                     , ' rc=', RC
+                     , ' resp=', RESP IN REDIS
            END-IF.
-           DISPLAY '[DEBUG] recv success.'
-                 , ' rc=', RC
-                 , ' resp=', RESP IN REDIS
-                 .
 
+      * FFI-POSIX-CONNECT-WITH-RETRY, FFI-POSIX-SEND and FFI-POSIX-RECV
+      * all close the socket themselves on their own failure branch
+      * (so a sweep can move on to the next host without STOP RUN),
+      * and REDIS-SWEEP-RUN-ONE then closes again unconditionally once
+      * it's done with a host. Guard on SOCK IN REDIS so that second
+      * call is a no-op instead of closing the same fd twice, and
+      * reset it to -1 so this paragraph is safe to PERFORM more than
+      * once per host.
        FFI-POSIX-CLOSE.
-           CALL 'close' USING
-               BY VALUE SOCK IN REDIS
-           END-CALL.
+           IF SOCK IN REDIS IS NOT EQUAL TO -1 THEN
+               CALL 'close' USING
+                   BY VALUE SOCK IN REDIS
+               END-CALL
+               MOVE -1 TO SOCK IN REDIS
+           END-IF.
